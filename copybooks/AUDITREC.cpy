@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    AUDITREC.CPY  -  AUDIT-TRAIL output record layout
+      *    One record per reading successfully calculated, appended
+      *    to the audit trail for compliance traceability.
+      ******************************************************************
+       01  AU-RECORD.
+           05  AU-RUN-DATE         PIC X(10).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-RUN-TIME         PIC X(8).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-OPERATOR-ID      PIC X(8).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-TEST-ID          PIC X(10).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-X                PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-V                PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-M                PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-DM-DT            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-P                PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-NKTG1            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AU-NKTG2            PIC 9(3)V9(2).
