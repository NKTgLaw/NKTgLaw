@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    CELLTBL.CPY  -  per-TEST-CELL running statistics, built up
+      *    during the main processing loop and printed as report
+      *    trailers (count, min/max/average of P, NKTG1 and NKTG2).
+      ******************************************************************
+       01  WS-CELL-STATS-COUNT      PIC 9(4)   VALUE 0.
+       01  WS-CELL-STATS-TABLE.
+           05  WS-CELL-STAT OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CELL-STATS-COUNT
+                   INDEXED BY WS-CELL-IDX.
+               10  WS-CS-TEST-CELL      PIC X(5).
+               10  WS-CS-COUNT          PIC 9(6).
+               10  WS-CS-P-SUM          PIC 9(9)V9(2).
+               10  WS-CS-P-MIN          PIC 9(3)V9(2).
+               10  WS-CS-P-MAX          PIC 9(3)V9(2).
+               10  WS-CS-NKTG1-SUM      PIC 9(9)V9(2).
+               10  WS-CS-NKTG1-MIN      PIC 9(3)V9(2).
+               10  WS-CS-NKTG1-MAX      PIC 9(3)V9(2).
+               10  WS-CS-NKTG2-SUM      PIC 9(9)V9(2).
+               10  WS-CS-NKTG2-MIN      PIC 9(3)V9(2).
+               10  WS-CS-NKTG2-MAX      PIC 9(3)V9(2).
+
+       01  WS-GRAND-COUNT           PIC 9(6)   VALUE 0.
+       01  WS-GRAND-P-SUM           PIC 9(9)V9(2) VALUE 0.
+       01  WS-GRAND-P-MIN           PIC 9(3)V9(2) VALUE 0.
+       01  WS-GRAND-P-MAX           PIC 9(3)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG1-SUM       PIC 9(9)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG1-MIN       PIC 9(3)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG1-MAX       PIC 9(3)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG2-SUM       PIC 9(9)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG2-MIN       PIC 9(3)V9(2) VALUE 0.
+       01  WS-GRAND-NKTG2-MAX       PIC 9(3)V9(2) VALUE 0.
+
+       01  WS-AVG-P                 PIC 9(3)V9(2).
+       01  WS-AVG-NKTG1             PIC 9(3)V9(2).
+       01  WS-AVG-NKTG2             PIC 9(3)V9(2).
