@@ -0,0 +1,48 @@
+      ******************************************************************
+      *    CHKPTREC.CPY  -  CHECKPOINT-FILE record layout
+      *    Rewritten fresh at every checkpoint interval (and at end of
+      *    run) so a restart can skip forward past completed work and
+      *    pick the shift's running report/extract totals back up
+      *    where they left off instead of starting the table over.
+      *    One header record (CK-HEADER-REC) carries the last TEST-ID,
+      *    the cumulative record count, and the report's page/line
+      *    count so a restart can carry pagination forward; it is
+      *    followed by one detail record (CK-CELL-REC) per TEST-CELL
+      *    accumulated so far, and a single grand-total record
+      *    (CK-GRAND-REC).
+      ******************************************************************
+       01  CK-RECORD.
+           05  CK-RECORD-TYPE      PIC X(1).
+               88  CK-HEADER-REC               VALUE "H".
+               88  CK-CELL-REC                 VALUE "C".
+               88  CK-GRAND-REC                VALUE "G".
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-LAST-TEST-ID     PIC X(10).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-RECORD-COUNT     PIC 9(8).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-PAGE-COUNT       PIC 9(4).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-LINE-COUNT       PIC 9(4).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-CELL-NAME        PIC X(5).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-STAT-COUNT       PIC 9(6).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-P-SUM            PIC 9(9)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-P-MIN            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-P-MAX            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG1-SUM        PIC 9(9)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG1-MIN        PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG1-MAX        PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG2-SUM        PIC 9(9)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG2-MIN        PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  CK-NKTG2-MAX        PIC 9(3)V9(2).
