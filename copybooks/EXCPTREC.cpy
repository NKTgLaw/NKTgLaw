@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    EXCPTREC.CPY  -  EXCEPTION-REPORT output record layout
+      *    One line per TEST-READINGS record that fails validation.
+      ******************************************************************
+       01  EX-RECORD.
+           05  EX-TEST-ID          PIC X(10).
+           05  FILLER              PIC X(2)   VALUE SPACES.
+           05  EX-FIELD-NAME       PIC X(10).
+           05  FILLER              PIC X(2)   VALUE SPACES.
+           05  EX-REASON           PIC X(40).
