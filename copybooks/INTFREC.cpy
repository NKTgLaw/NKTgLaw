@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    INTFREC.CPY  -  INTERFACE-EXTRACT output record layout
+      *    Fixed-width feed to the quality system's load job. No
+      *    delimiters between fields - positions are the field spec.
+      *    01-10  TEST-ID            X(10)
+      *    11-15  TEST-CELL          X(5)
+      *    16-23  RUN-DATE (YYYYMMDD) X(8)
+      *    24-29  P                  9(3).9(2)
+      *    30-35  NKTG1              9(3).9(2)
+      *    36-41  NKTG2              9(3).9(2)
+      *    42-42  PASS-FAIL-FLAG     X(1)  P=pass F=fail U=no spec on file
+      ******************************************************************
+       01  IF-RECORD.
+           05  IF-TEST-ID              PIC X(10).
+           05  IF-TEST-CELL            PIC X(5).
+           05  IF-RUN-DATE             PIC 9(8).
+           05  IF-P                    PIC 9(3).9(2).
+           05  IF-NKTG1                PIC 9(3).9(2).
+           05  IF-NKTG2                PIC 9(3).9(2).
+           05  IF-PASS-FAIL-FLAG       PIC X(1).
