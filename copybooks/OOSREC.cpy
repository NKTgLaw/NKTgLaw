@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    OOSREC.CPY  -  OUT-OF-SPEC extract output record layout
+      *    One record per reading whose NKTG1 or NKTG2 fell outside
+      *    its TOLERANCE-SPEC bounds.
+      ******************************************************************
+       01  OS-RECORD.
+           05  OS-TEST-ID          PIC X(10).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-TEST-CELL        PIC X(5).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG1            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG1-LOW        PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG1-HIGH       PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG2            PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG2-LOW        PIC 9(3)V9(2).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  OS-NKTG2-HIGH       PIC 9(3)V9(2).
