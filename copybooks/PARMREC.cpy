@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    PARMREC.CPY  -  PARM-CONTROL input record layout
+      *    One record per TEST-CELL giving the X/V/M/DM-DT constants
+      *    to use for that cell's product. Loaded once at startup into
+      *    WS-PARM-TABLE and looked up per TEST-READINGS record.
+      ******************************************************************
+       01  PC-RECORD.
+           05  PC-TEST-CELL        PIC X(5).
+           05  PC-PRODUCT-CODE     PIC X(6).
+           05  PC-X                PIC 9(3)V9(2).
+           05  PC-V                PIC 9(3)V9(2).
+           05  PC-M                PIC S9(3)V9(2)
+                                        SIGN IS LEADING SEPARATE.
+           05  PC-DM-DT            PIC 9(3)V9(2).
