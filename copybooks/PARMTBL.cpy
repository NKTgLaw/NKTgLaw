@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    PARMTBL.CPY  -  PARM-CONTROL in-memory lookup table
+      ******************************************************************
+       01  WS-PARM-COUNT           PIC 9(4)    VALUE 0.
+       01  WS-PARM-TABLE.
+           05  WS-PARM-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-PARM-COUNT
+                   INDEXED BY WS-PARM-IDX.
+               10  WS-PARM-CELL        PIC X(5).
+               10  WS-PARM-X           PIC 9(3)V9(2).
+               10  WS-PARM-V           PIC 9(3)V9(2).
+               10  WS-PARM-M           PIC S9(3)V9(2).
+               10  WS-PARM-DM-DT       PIC 9(3)V9(2).
