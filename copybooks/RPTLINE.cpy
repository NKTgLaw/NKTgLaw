@@ -0,0 +1,59 @@
+      ******************************************************************
+      *    RPTLINE.CPY  -  NKTGLAW-REPORT print line layouts
+      ******************************************************************
+       01  WS-REPORT-LINE              PIC X(132).
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(27)
+               VALUE "NKTGLAW CALCULATION REPORT".
+           05  FILLER                  PIC X(11)  VALUE "RUN DATE: ".
+           05  HDG1-RUN-DATE           PIC X(10).
+           05  FILLER                  PIC X(9)   VALUE "  SHIFT: ".
+           05  HDG1-SHIFT              PIC X(1).
+           05  FILLER                  PIC X(9)   VALUE "   PAGE: ".
+           05  HDG1-PAGE               PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(10)  VALUE "TEST-ID".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "P".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "NKTG1".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "NKTG2".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE "SPEC".
+
+       01  WS-DETAIL-LINE.
+           05  DTL-TEST-ID             PIC X(10).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DTL-P                   PIC ZZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DTL-NKTG1               PIC ZZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DTL-NKTG2               PIC ZZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DTL-SPEC-FLAG           PIC X(4).
+
+       01  WS-TRL-CELL-HDR.
+           05  FILLER                  PIC X(6)   VALUE "CELL: ".
+           05  TRL-CELL                PIC X(5).
+           05  FILLER                  PIC X(5)   VALUE "  N: ".
+           05  TRL-COUNT               PIC ZZZZZ9.
+
+       01  WS-TRL-STAT-LINE.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  TRL-FIELD-NAME          PIC X(7).
+           05  FILLER                  PIC X(5)   VALUE "MIN: ".
+           05  TRL-MIN                 PIC ZZZ9.99.
+           05  FILLER                  PIC X(7)   VALUE "  MAX: ".
+           05  TRL-MAX                 PIC ZZZ9.99.
+           05  FILLER                  PIC X(7)   VALUE "  AVG: ".
+           05  TRL-AVG                 PIC ZZZ9.99.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE "END OF REPORT - ".
+           05  FTR-PAGE-COUNT          PIC ZZZ9.
+           05  FILLER                  PIC X(7)   VALUE " PAGES".
