@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    TESTREC.CPY  -  TEST-READINGS input record layout
+      *    One record per test cell reading taken during a shift.
+      *    X, V, M and DM-DT are no longer carried on the reading -
+      *    they are looked up from PARM-CONTROL by TR-TEST-CELL.
+      ******************************************************************
+       01  TR-RECORD.
+           05  TR-TEST-ID          PIC X(10).
+           05  TR-TEST-CELL        PIC X(5).
+      *        TR-TEST-TYPE selects the formula variant:
+      *          "1" = static-thrust (multiply-through NKTG2)
+      *          "2" = pump-flow (flow-rate-squared NKTG2)
+           05  TR-TEST-TYPE        PIC X(1).
+               88  TR-STATIC-THRUST        VALUE "1".
+               88  TR-PUMP-FLOW            VALUE "2".
