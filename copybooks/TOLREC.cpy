@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    TOLREC.CPY  -  TOLERANCE-SPEC input record layout
+      *    One record per TEST-CELL giving the expected low/high bounds
+      *    for NKTG1 and NKTG2, used to flag out-of-spec results.
+      ******************************************************************
+       01  TS-RECORD.
+           05  TS-TEST-CELL        PIC X(5).
+           05  TS-PRODUCT-CODE     PIC X(6).
+           05  TS-NKTG1-LOW        PIC 9(3)V9(2).
+           05  TS-NKTG1-HIGH       PIC 9(3)V9(2).
+           05  TS-NKTG2-LOW        PIC 9(3)V9(2).
+           05  TS-NKTG2-HIGH       PIC 9(3)V9(2).
