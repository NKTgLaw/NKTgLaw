@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    TOLTBL.CPY  -  TOLERANCE-SPEC in-memory lookup table
+      ******************************************************************
+       01  WS-SPEC-COUNT            PIC 9(4)   VALUE 0.
+       01  WS-SPEC-TABLE.
+           05  WS-SPEC-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-SPEC-COUNT
+                   INDEXED BY WS-SPEC-IDX.
+               10  WS-SPEC-CELL         PIC X(5).
+               10  WS-SPEC-NKTG1-LOW    PIC 9(3)V9(2).
+               10  WS-SPEC-NKTG1-HIGH   PIC 9(3)V9(2).
+               10  WS-SPEC-NKTG2-LOW    PIC 9(3)V9(2).
+               10  WS-SPEC-NKTG2-HIGH   PIC 9(3)V9(2).
