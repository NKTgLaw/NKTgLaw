@@ -0,0 +1,901 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NKTgLaw.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-READINGS ASSIGN TO "TESTREAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+           SELECT NKTGLAW-REPORT ASSIGN TO "NKTGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+           SELECT PARM-CONTROL ASSIGN TO "PARMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PC-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+           SELECT TOLERANCE-SPEC ASSIGN TO "TOLSPEC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-STATUS.
+           SELECT OUT-OF-SPEC ASSIGN TO "OOSPEC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OS-STATUS.
+           SELECT INTERFACE-EXTRACT ASSIGN TO "QAEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-READINGS
+           RECORDING MODE IS F.
+       COPY TESTREC.
+
+       FD  PARM-CONTROL
+           RECORDING MODE IS F.
+       COPY PARMREC.
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       COPY EXCPTREC.
+
+       FD  NKTGLAW-REPORT
+           RECORDING MODE IS F.
+       01  RPT-RECORD              PIC X(132).
+
+       FD  AUDIT-TRAIL
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPTREC.
+
+       FD  TOLERANCE-SPEC
+           RECORDING MODE IS F.
+       COPY TOLREC.
+
+       FD  OUT-OF-SPEC
+           RECORDING MODE IS F.
+       COPY OOSREC.
+
+       FD  INTERFACE-EXTRACT
+           RECORDING MODE IS F.
+       COPY INTFREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TR-STATUS        PIC XX.
+       01  WS-EX-STATUS        PIC XX.
+       01  WS-RPT-STATUS       PIC XX.
+       01  WS-AU-STATUS        PIC XX.
+       01  WS-PC-STATUS        PIC XX.
+       01  WS-CK-STATUS        PIC XX.
+       01  WS-TS-STATUS        PIC XX.
+       01  WS-OS-STATUS        PIC XX.
+       01  WS-IF-STATUS        PIC XX.
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-VALID-SWITCH     PIC X       VALUE "Y".
+           88  WS-VALID                    VALUE "Y".
+           88  WS-INVALID                  VALUE "N".
+       01  WS-PARM-FOUND-SWITCH PIC X      VALUE "N".
+           88  WS-PARM-FOUND                VALUE "Y".
+           88  WS-PARM-NOT-FOUND             VALUE "N".
+
+       01  WS-RESTART-FLAG     PIC X(1)    VALUE "N".
+       01  WS-RESTART-TEST-ID  PIC X(10)   VALUE SPACES.
+       01  WS-SKIP-SWITCH      PIC X       VALUE "N".
+           88  WS-SKIPPING                 VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+       01  WS-RECORDS-PROCESSED   PIC 9(8) VALUE 0.
+       01  WS-LAST-TEST-ID        PIC X(10) VALUE SPACES.
+       01  WS-NEW-RECORDS-SWITCH  PIC X     VALUE "N".
+           88  WS-NEW-RECORDS-THIS-RUN      VALUE "Y".
+       01  WS-RESTART-LOST-SWITCH PIC X     VALUE "N".
+           88  WS-RESTART-ANCHOR-LOST       VALUE "Y".
+       01  WS-COMPUTE-VALID-SWITCH PIC X    VALUE "Y".
+           88  WS-COMPUTE-VALID             VALUE "Y".
+
+       01  WS-SPEC-FOUND-SWITCH   PIC X     VALUE "N".
+           88  WS-SPEC-FOUND                VALUE "Y".
+       01  WS-OUT-OF-SPEC-SWITCH  PIC X     VALUE "N".
+           88  WS-OUT-OF-SPEC                VALUE "Y".
+
+       01  WS-EX-FIELD-NAME        PIC X(10).
+       01  WS-EX-REASON            PIC X(40).
+
+       COPY PARMTBL.
+       COPY TOLTBL.
+       COPY CELLTBL.
+
+       01  WS-MASS-FLOW-LOW    PIC 9(3)V9(2) VALUE 0.00.
+       01  WS-MASS-FLOW-HIGH   PIC 9(3)V9(2) VALUE 1.00.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-YYYY        PIC 9(4).
+           05  WS-CURR-MM          PIC 9(2).
+           05  WS-CURR-DD          PIC 9(2).
+           05  WS-CURR-HH          PIC 9(2).
+           05  WS-CURR-MI          PIC 9(2).
+           05  WS-CURR-SS          PIC 9(2).
+           05  FILLER              PIC X(9).
+
+       01  WS-RUN-DATE             PIC X(10).
+       01  WS-RUN-DATE-YYYYMMDD    PIC 9(8).
+       01  WS-RUN-TIME             PIC X(8).
+       01  WS-RUN-SHIFT            PIC X(1).
+       01  WS-OPERATOR-ID          PIC X(8).
+
+       01  WS-LINES-PER-PAGE       PIC 9(4)    VALUE 60.
+       01  WS-LINE-COUNT           PIC 9(4)    VALUE 0.
+       01  WS-PAGE-COUNT           PIC 9(4)    VALUE 0.
+
+       COPY RPTLINE.
+
+       01  WS-X                PIC 9(3)V9(2).
+       01  WS-V                PIC 9(3)V9(2).
+       01  WS-M                PIC S9(3)V9(2).
+       01  WS-DM-DT            PIC 9(3)V9(2).
+       01  P                   PIC 9(3)V9(2).
+       01  NKTG1               PIC 9(3)V9(2).
+       01  NKTG2               PIC 9(3)V9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-READINGS UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1080-INIT-CHECKPOINT-RESTART
+           OPEN INPUT TEST-READINGS
+           PERFORM 1005-OPEN-OUTPUT-FILES
+           PERFORM 1050-SET-RUN-DATE-SHIFT
+           PERFORM 1060-OPEN-AUDIT-TRAIL
+           PERFORM 1070-LOAD-PARM-CONTROL
+           PERFORM 1090-LOAD-TOLERANCE-SPEC
+           IF WS-TR-STATUS NOT = "00"
+               DISPLAY "NKTGLAW: UNABLE TO OPEN TEST-READINGS, STATUS="
+                   WS-TR-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2100-READ-TEST-READINGS
+           END-IF.
+
+       1005-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-FLAG = "Y"
+               OPEN EXTEND EXCEPTION-REPORT
+               IF WS-EX-STATUS NOT = "00"
+                   OPEN OUTPUT EXCEPTION-REPORT
+               END-IF
+               OPEN EXTEND NKTGLAW-REPORT
+               IF WS-RPT-STATUS NOT = "00"
+                   OPEN OUTPUT NKTGLAW-REPORT
+               END-IF
+               OPEN EXTEND OUT-OF-SPEC
+               IF WS-OS-STATUS NOT = "00"
+                   OPEN OUTPUT OUT-OF-SPEC
+               END-IF
+               OPEN EXTEND INTERFACE-EXTRACT
+               IF WS-IF-STATUS NOT = "00"
+                   OPEN OUTPUT INTERFACE-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+               IF WS-EX-STATUS NOT = "00"
+                   DISPLAY "NKTGLAW: UNABLE TO OPEN EXCEPTION-REPORT, "
+                       "STATUS=" WS-EX-STATUS
+               END-IF
+               OPEN OUTPUT NKTGLAW-REPORT
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "NKTGLAW: UNABLE TO OPEN NKTGLAW-REPORT, "
+                       "STATUS=" WS-RPT-STATUS
+               END-IF
+               OPEN OUTPUT OUT-OF-SPEC
+               IF WS-OS-STATUS NOT = "00"
+                   DISPLAY "NKTGLAW: UNABLE TO OPEN OUT-OF-SPEC, "
+                       "STATUS=" WS-OS-STATUS
+               END-IF
+               OPEN OUTPUT INTERFACE-EXTRACT
+               IF WS-IF-STATUS NOT = "00"
+                   DISPLAY "NKTGLAW: UNABLE TO OPEN INTERFACE-EXTRACT, "
+                       "STATUS=" WS-IF-STATUS
+               END-IF
+           END-IF.
+
+       1050-SET-RUN-DATE-SHIFT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE-YYYYMMDD
+           STRING WS-CURR-HH ":" WS-CURR-MI ":" WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           EVALUATE TRUE
+               WHEN WS-CURR-HH >= 7 AND WS-CURR-HH < 15
+                   MOVE "1" TO WS-RUN-SHIFT
+               WHEN WS-CURR-HH >= 15 AND WS-CURR-HH < 23
+                   MOVE "2" TO WS-RUN-SHIFT
+               WHEN OTHER
+                   MOVE "3" TO WS-RUN-SHIFT
+           END-EVALUATE.
+
+       1060-OPEN-AUDIT-TRAIL.
+           MOVE SPACES TO WS-OPERATOR-ID
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "NKTGLAW-OPERATOR"
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "BATCH" TO WS-OPERATOR-ID
+           END-IF
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AU-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+
+       1070-LOAD-PARM-CONTROL.
+           OPEN INPUT PARM-CONTROL
+           IF WS-PC-STATUS NOT = "00"
+               DISPLAY "NKTGLAW: UNABLE TO OPEN PARM-CONTROL, STATUS="
+                   WS-PC-STATUS
+           ELSE
+               PERFORM UNTIL WS-PC-STATUS NOT = "00"
+                   READ PARM-CONTROL
+                       AT END
+                           MOVE "10" TO WS-PC-STATUS
+                       NOT AT END
+                           IF WS-PARM-COUNT >= 200
+                               DISPLAY "NKTGLAW: PARM-CONTROL EXCEEDS "
+                                   "200 ROWS, REMAINDER IGNORED"
+                               MOVE "10" TO WS-PC-STATUS
+                           ELSE
+                           ADD 1 TO WS-PARM-COUNT
+                           MOVE PC-TEST-CELL
+                               TO WS-PARM-CELL(WS-PARM-COUNT)
+                           MOVE PC-X TO WS-PARM-X(WS-PARM-COUNT)
+                           MOVE PC-V TO WS-PARM-V(WS-PARM-COUNT)
+                           MOVE PC-M TO WS-PARM-M(WS-PARM-COUNT)
+                           MOVE PC-DM-DT
+                               TO WS-PARM-DM-DT(WS-PARM-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-CONTROL
+           END-IF.
+
+       1080-INIT-CHECKPOINT-RESTART.
+           MOVE SPACES TO WS-RESTART-FLAG
+           ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "NKTGLAW-RESTART"
+           IF WS-RESTART-FLAG = "Y"
+               PERFORM 1085-READ-LAST-CHECKPOINT
+               IF WS-RESTART-TEST-ID NOT = SPACES
+                   MOVE "Y" TO WS-SKIP-SWITCH
+                   DISPLAY "NKTGLAW: RESTARTING AFTER TEST-ID "
+                       WS-RESTART-TEST-ID
+               END-IF
+           END-IF.
+
+       1085-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00"
+               PERFORM UNTIL WS-CK-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CK-STATUS
+                       NOT AT END
+                           PERFORM 1086-RESTORE-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1086-RESTORE-CHECKPOINT-RECORD.
+           EVALUATE TRUE
+               WHEN CK-HEADER-REC
+                   MOVE CK-LAST-TEST-ID TO WS-RESTART-TEST-ID
+                   MOVE CK-RECORD-COUNT TO WS-RECORDS-PROCESSED
+                   MOVE CK-LAST-TEST-ID TO WS-LAST-TEST-ID
+                   MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT
+                   MOVE CK-LINE-COUNT TO WS-LINE-COUNT
+               WHEN CK-CELL-REC
+                   ADD 1 TO WS-CELL-STATS-COUNT
+                   SET WS-CELL-IDX TO WS-CELL-STATS-COUNT
+                   MOVE CK-CELL-NAME TO WS-CS-TEST-CELL(WS-CELL-IDX)
+                   MOVE CK-STAT-COUNT TO WS-CS-COUNT(WS-CELL-IDX)
+                   MOVE CK-P-SUM TO WS-CS-P-SUM(WS-CELL-IDX)
+                   MOVE CK-P-MIN TO WS-CS-P-MIN(WS-CELL-IDX)
+                   MOVE CK-P-MAX TO WS-CS-P-MAX(WS-CELL-IDX)
+                   MOVE CK-NKTG1-SUM TO WS-CS-NKTG1-SUM(WS-CELL-IDX)
+                   MOVE CK-NKTG1-MIN TO WS-CS-NKTG1-MIN(WS-CELL-IDX)
+                   MOVE CK-NKTG1-MAX TO WS-CS-NKTG1-MAX(WS-CELL-IDX)
+                   MOVE CK-NKTG2-SUM TO WS-CS-NKTG2-SUM(WS-CELL-IDX)
+                   MOVE CK-NKTG2-MIN TO WS-CS-NKTG2-MIN(WS-CELL-IDX)
+                   MOVE CK-NKTG2-MAX TO WS-CS-NKTG2-MAX(WS-CELL-IDX)
+               WHEN CK-GRAND-REC
+                   MOVE CK-STAT-COUNT TO WS-GRAND-COUNT
+                   MOVE CK-P-SUM TO WS-GRAND-P-SUM
+                   MOVE CK-P-MIN TO WS-GRAND-P-MIN
+                   MOVE CK-P-MAX TO WS-GRAND-P-MAX
+                   MOVE CK-NKTG1-SUM TO WS-GRAND-NKTG1-SUM
+                   MOVE CK-NKTG1-MIN TO WS-GRAND-NKTG1-MIN
+                   MOVE CK-NKTG1-MAX TO WS-GRAND-NKTG1-MAX
+                   MOVE CK-NKTG2-SUM TO WS-GRAND-NKTG2-SUM
+                   MOVE CK-NKTG2-MIN TO WS-GRAND-NKTG2-MIN
+                   MOVE CK-NKTG2-MAX TO WS-GRAND-NKTG2-MAX
+           END-EVALUATE.
+
+       1090-LOAD-TOLERANCE-SPEC.
+           OPEN INPUT TOLERANCE-SPEC
+           IF WS-TS-STATUS NOT = "00"
+               DISPLAY "NKTGLAW: UNABLE TO OPEN TOLERANCE-SPEC, STATUS="
+                   WS-TS-STATUS
+           ELSE
+               PERFORM UNTIL WS-TS-STATUS NOT = "00"
+                   READ TOLERANCE-SPEC
+                       AT END
+                           MOVE "10" TO WS-TS-STATUS
+                       NOT AT END
+                           IF WS-SPEC-COUNT >= 200
+                               DISPLAY "NKTGLAW: TOLERANCE-SPEC "
+                                   "EXCEEDS 200 ROWS, REST IGNORED"
+                               MOVE "10" TO WS-TS-STATUS
+                           ELSE
+                           ADD 1 TO WS-SPEC-COUNT
+                           MOVE TS-TEST-CELL
+                               TO WS-SPEC-CELL(WS-SPEC-COUNT)
+                           MOVE TS-NKTG1-LOW
+                               TO WS-SPEC-NKTG1-LOW(WS-SPEC-COUNT)
+                           MOVE TS-NKTG1-HIGH
+                               TO WS-SPEC-NKTG1-HIGH(WS-SPEC-COUNT)
+                           MOVE TS-NKTG2-LOW
+                               TO WS-SPEC-NKTG2-LOW(WS-SPEC-COUNT)
+                           MOVE TS-NKTG2-HIGH
+                               TO WS-SPEC-NKTG2-HIGH(WS-SPEC-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TOLERANCE-SPEC
+           END-IF.
+
+       2000-PROCESS-READINGS.
+           IF WS-SKIPPING
+               PERFORM 2020-CHECK-RESTART-POINT
+           ELSE
+               MOVE "Y" TO WS-NEW-RECORDS-SWITCH
+               PERFORM 2010-LOOKUP-PARM-CONTROL
+
+               IF WS-PARM-FOUND
+                   PERFORM 2050-VALIDATE-READING
+
+                   IF WS-VALID
+                       MOVE "Y" TO WS-COMPUTE-VALID-SWITCH
+
+                       COMPUTE P = WS-M * WS-V
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-COMPUTE-VALID-SWITCH
+                               MOVE "P" TO WS-EX-FIELD-NAME
+                               MOVE "P OVERFLOWED TARGET FIELD"
+                                   TO WS-EX-REASON
+                               PERFORM 2060-WRITE-EXCEPTION
+                       END-COMPUTE
+
+                       IF WS-COMPUTE-VALID
+                           COMPUTE NKTG1 = WS-X * P
+                               ON SIZE ERROR
+                                   MOVE "N" TO WS-COMPUTE-VALID-SWITCH
+                                   MOVE "NKTG1" TO WS-EX-FIELD-NAME
+                                   MOVE "NKTG1 OVERFLOWED TARGET FIELD"
+                                       TO WS-EX-REASON
+                                   PERFORM 2060-WRITE-EXCEPTION
+                           END-COMPUTE
+                       END-IF
+
+                       IF WS-COMPUTE-VALID
+                           EVALUATE TRUE
+                               WHEN TR-PUMP-FLOW
+                                   COMPUTE NKTG2 = (WS-DM-DT ** 2) * P
+                                       ON SIZE ERROR
+                                           MOVE "N" TO
+                                               WS-COMPUTE-VALID-SWITCH
+                                           MOVE "NKTG2" TO
+                                               WS-EX-FIELD-NAME
+                                           MOVE
+                                       "NKTG2 OVERFLOWED TARGET FIELD"
+                                               TO WS-EX-REASON
+                                           PERFORM 2060-WRITE-EXCEPTION
+                                   END-COMPUTE
+                               WHEN OTHER
+                                   COMPUTE NKTG2 = WS-DM-DT * P
+                                       ON SIZE ERROR
+                                           MOVE "N" TO
+                                               WS-COMPUTE-VALID-SWITCH
+                                           MOVE "NKTG2" TO
+                                               WS-EX-FIELD-NAME
+                                           MOVE
+                                       "NKTG2 OVERFLOWED TARGET FIELD"
+                                               TO WS-EX-REASON
+                                           PERFORM 2060-WRITE-EXCEPTION
+                                   END-COMPUTE
+                           END-EVALUATE
+                       END-IF
+
+                       IF WS-COMPUTE-VALID
+                           PERFORM 2030-CHECK-TOLERANCE-SPEC
+                           PERFORM 2200-WRITE-DETAIL-LINE
+                           PERFORM 2300-WRITE-AUDIT-RECORD
+                           IF WS-OUT-OF-SPEC
+                               PERFORM 2320-WRITE-OUT-OF-SPEC
+                           END-IF
+                           PERFORM 2330-WRITE-INTERFACE-EXTRACT
+                           PERFORM 2500-ACCUMULATE-STATS
+                       END-IF
+                   END-IF
+               END-IF
+
+               PERFORM 2400-CHECKPOINT-IF-DUE
+           END-IF
+
+           PERFORM 2100-READ-TEST-READINGS.
+
+       2020-CHECK-RESTART-POINT.
+           IF TR-TEST-ID = WS-RESTART-TEST-ID
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF.
+
+       2030-CHECK-TOLERANCE-SPEC.
+           MOVE "N" TO WS-SPEC-FOUND-SWITCH
+           MOVE "N" TO WS-OUT-OF-SPEC-SWITCH
+           SET WS-SPEC-IDX TO 1
+           SEARCH WS-SPEC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SPEC-CELL(WS-SPEC-IDX) = TR-TEST-CELL
+                   MOVE "Y" TO WS-SPEC-FOUND-SWITCH
+           END-SEARCH
+
+           IF WS-SPEC-FOUND
+               IF NKTG1 < WS-SPEC-NKTG1-LOW(WS-SPEC-IDX)
+                   OR NKTG1 > WS-SPEC-NKTG1-HIGH(WS-SPEC-IDX)
+                   OR NKTG2 < WS-SPEC-NKTG2-LOW(WS-SPEC-IDX)
+                   OR NKTG2 > WS-SPEC-NKTG2-HIGH(WS-SPEC-IDX)
+                   MOVE "Y" TO WS-OUT-OF-SPEC-SWITCH
+               END-IF
+           END-IF.
+
+       2010-LOOKUP-PARM-CONTROL.
+           MOVE "N" TO WS-PARM-FOUND-SWITCH
+           SET WS-PARM-IDX TO 1
+           SEARCH WS-PARM-ENTRY
+               AT END
+                   MOVE "TEST-CELL" TO WS-EX-FIELD-NAME
+                   MOVE "TEST-CELL NOT FOUND IN PARM-CONTROL"
+                       TO WS-EX-REASON
+                   PERFORM 2060-WRITE-EXCEPTION
+               WHEN WS-PARM-CELL(WS-PARM-IDX) = TR-TEST-CELL
+                   MOVE "Y" TO WS-PARM-FOUND-SWITCH
+                   MOVE WS-PARM-X(WS-PARM-IDX) TO WS-X
+                   MOVE WS-PARM-V(WS-PARM-IDX) TO WS-V
+                   MOVE WS-PARM-M(WS-PARM-IDX) TO WS-M
+                   MOVE WS-PARM-DM-DT(WS-PARM-IDX) TO WS-DM-DT
+           END-SEARCH.
+
+       2200-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-LINE-COUNT = 0
+               PERFORM 2250-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TR-TEST-ID TO DTL-TEST-ID
+           MOVE P TO DTL-P
+           MOVE NKTG1 TO DTL-NKTG1
+           MOVE NKTG2 TO DTL-NKTG2
+           IF WS-SPEC-FOUND
+               IF WS-OUT-OF-SPEC
+                   MOVE "OOS " TO DTL-SPEC-FLAG
+               ELSE
+                   MOVE "OK  " TO DTL-SPEC-FLAG
+               END-IF
+           ELSE
+               MOVE "    " TO DTL-SPEC-FLAG
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+
+       2250-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO HDG1-RUN-DATE
+           MOVE WS-RUN-SHIFT TO HDG1-SHIFT
+           MOVE WS-PAGE-COUNT TO HDG1-PAGE
+           MOVE WS-HEADING-1 TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE WS-HEADING-2 TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE 0 TO WS-LINE-COUNT.
+
+       2050-VALIDATE-READING.
+           MOVE "Y" TO WS-VALID-SWITCH
+
+           IF WS-M NOT > ZERO
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "M" TO WS-EX-FIELD-NAME
+               MOVE "M MUST BE GREATER THAN ZERO" TO WS-EX-REASON
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-V NOT > ZERO
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "V" TO WS-EX-FIELD-NAME
+               MOVE "V MUST BE GREATER THAN ZERO" TO WS-EX-REASON
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF
+
+           IF WS-DM-DT < WS-MASS-FLOW-LOW
+               OR WS-DM-DT > WS-MASS-FLOW-HIGH
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "DM-DT" TO WS-EX-FIELD-NAME
+               MOVE "DM-DT OUTSIDE 0.00-1.00 MASS-FLOW RANGE"
+                   TO WS-EX-REASON
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF
+
+           IF NOT (TR-STATIC-THRUST OR TR-PUMP-FLOW)
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "TEST-TYPE" TO WS-EX-FIELD-NAME
+               MOVE "TEST-TYPE MUST BE 1 OR 2" TO WS-EX-REASON
+               PERFORM 2060-WRITE-EXCEPTION
+           END-IF.
+
+       2060-WRITE-EXCEPTION.
+           MOVE SPACES TO EX-RECORD
+           MOVE TR-TEST-ID TO EX-TEST-ID
+           MOVE WS-EX-FIELD-NAME TO EX-FIELD-NAME
+           MOVE WS-EX-REASON TO EX-REASON
+           WRITE EX-RECORD.
+
+       2300-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AU-RECORD
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE WS-RUN-TIME TO AU-RUN-TIME
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE TR-TEST-ID TO AU-TEST-ID
+           MOVE WS-X TO AU-X
+           MOVE WS-V TO AU-V
+           MOVE WS-M TO AU-M
+           MOVE WS-DM-DT TO AU-DM-DT
+           MOVE P TO AU-P
+           MOVE NKTG1 TO AU-NKTG1
+           MOVE NKTG2 TO AU-NKTG2
+           WRITE AU-RECORD.
+
+       2320-WRITE-OUT-OF-SPEC.
+           MOVE SPACES TO OS-RECORD
+           MOVE TR-TEST-ID TO OS-TEST-ID
+           MOVE TR-TEST-CELL TO OS-TEST-CELL
+           MOVE NKTG1 TO OS-NKTG1
+           MOVE WS-SPEC-NKTG1-LOW(WS-SPEC-IDX) TO OS-NKTG1-LOW
+           MOVE WS-SPEC-NKTG1-HIGH(WS-SPEC-IDX) TO OS-NKTG1-HIGH
+           MOVE NKTG2 TO OS-NKTG2
+           MOVE WS-SPEC-NKTG2-LOW(WS-SPEC-IDX) TO OS-NKTG2-LOW
+           MOVE WS-SPEC-NKTG2-HIGH(WS-SPEC-IDX) TO OS-NKTG2-HIGH
+           WRITE OS-RECORD.
+
+       2330-WRITE-INTERFACE-EXTRACT.
+           MOVE TR-TEST-ID TO IF-TEST-ID
+           MOVE TR-TEST-CELL TO IF-TEST-CELL
+           MOVE WS-RUN-DATE-YYYYMMDD TO IF-RUN-DATE
+           MOVE P TO IF-P
+           MOVE NKTG1 TO IF-NKTG1
+           MOVE NKTG2 TO IF-NKTG2
+           IF WS-SPEC-FOUND
+               IF WS-OUT-OF-SPEC
+                   MOVE "F" TO IF-PASS-FAIL-FLAG
+               ELSE
+                   MOVE "P" TO IF-PASS-FAIL-FLAG
+               END-IF
+           ELSE
+               MOVE "U" TO IF-PASS-FAIL-FLAG
+           END-IF
+           WRITE IF-RECORD.
+
+       2500-ACCUMULATE-STATS.
+           SET WS-CELL-IDX TO 1
+           SEARCH WS-CELL-STAT
+               AT END
+                   IF WS-CELL-STATS-COUNT >= 50
+                       DISPLAY "NKTGLAW: MORE THAN 50 DISTINCT "
+                           "TEST-CELLS, " TR-TEST-CELL
+                           " OMITTED FROM CELL SUMMARY"
+                   ELSE
+                       PERFORM 2510-ADD-NEW-CELL-STAT
+                   END-IF
+               WHEN WS-CS-TEST-CELL(WS-CELL-IDX) = TR-TEST-CELL
+                   PERFORM 2520-UPDATE-CELL-STAT
+           END-SEARCH
+           PERFORM 2530-UPDATE-GRAND-TOTALS.
+
+       2510-ADD-NEW-CELL-STAT.
+           ADD 1 TO WS-CELL-STATS-COUNT
+           SET WS-CELL-IDX TO WS-CELL-STATS-COUNT
+           MOVE TR-TEST-CELL TO WS-CS-TEST-CELL(WS-CELL-IDX)
+           MOVE 1 TO WS-CS-COUNT(WS-CELL-IDX)
+           MOVE P TO WS-CS-P-SUM(WS-CELL-IDX)
+           MOVE P TO WS-CS-P-MIN(WS-CELL-IDX)
+           MOVE P TO WS-CS-P-MAX(WS-CELL-IDX)
+           MOVE NKTG1 TO WS-CS-NKTG1-SUM(WS-CELL-IDX)
+           MOVE NKTG1 TO WS-CS-NKTG1-MIN(WS-CELL-IDX)
+           MOVE NKTG1 TO WS-CS-NKTG1-MAX(WS-CELL-IDX)
+           MOVE NKTG2 TO WS-CS-NKTG2-SUM(WS-CELL-IDX)
+           MOVE NKTG2 TO WS-CS-NKTG2-MIN(WS-CELL-IDX)
+           MOVE NKTG2 TO WS-CS-NKTG2-MAX(WS-CELL-IDX).
+
+       2520-UPDATE-CELL-STAT.
+           ADD 1 TO WS-CS-COUNT(WS-CELL-IDX)
+           ADD P TO WS-CS-P-SUM(WS-CELL-IDX)
+           ADD NKTG1 TO WS-CS-NKTG1-SUM(WS-CELL-IDX)
+           ADD NKTG2 TO WS-CS-NKTG2-SUM(WS-CELL-IDX)
+           IF P < WS-CS-P-MIN(WS-CELL-IDX)
+               MOVE P TO WS-CS-P-MIN(WS-CELL-IDX)
+           END-IF
+           IF P > WS-CS-P-MAX(WS-CELL-IDX)
+               MOVE P TO WS-CS-P-MAX(WS-CELL-IDX)
+           END-IF
+           IF NKTG1 < WS-CS-NKTG1-MIN(WS-CELL-IDX)
+               MOVE NKTG1 TO WS-CS-NKTG1-MIN(WS-CELL-IDX)
+           END-IF
+           IF NKTG1 > WS-CS-NKTG1-MAX(WS-CELL-IDX)
+               MOVE NKTG1 TO WS-CS-NKTG1-MAX(WS-CELL-IDX)
+           END-IF
+           IF NKTG2 < WS-CS-NKTG2-MIN(WS-CELL-IDX)
+               MOVE NKTG2 TO WS-CS-NKTG2-MIN(WS-CELL-IDX)
+           END-IF
+           IF NKTG2 > WS-CS-NKTG2-MAX(WS-CELL-IDX)
+               MOVE NKTG2 TO WS-CS-NKTG2-MAX(WS-CELL-IDX)
+           END-IF.
+
+       2530-UPDATE-GRAND-TOTALS.
+           IF WS-GRAND-COUNT = 0
+               MOVE P TO WS-GRAND-P-MIN
+               MOVE P TO WS-GRAND-P-MAX
+               MOVE NKTG1 TO WS-GRAND-NKTG1-MIN
+               MOVE NKTG1 TO WS-GRAND-NKTG1-MAX
+               MOVE NKTG2 TO WS-GRAND-NKTG2-MIN
+               MOVE NKTG2 TO WS-GRAND-NKTG2-MAX
+           ELSE
+               IF P < WS-GRAND-P-MIN
+                   MOVE P TO WS-GRAND-P-MIN
+               END-IF
+               IF P > WS-GRAND-P-MAX
+                   MOVE P TO WS-GRAND-P-MAX
+               END-IF
+               IF NKTG1 < WS-GRAND-NKTG1-MIN
+                   MOVE NKTG1 TO WS-GRAND-NKTG1-MIN
+               END-IF
+               IF NKTG1 > WS-GRAND-NKTG1-MAX
+                   MOVE NKTG1 TO WS-GRAND-NKTG1-MAX
+               END-IF
+               IF NKTG2 < WS-GRAND-NKTG2-MIN
+                   MOVE NKTG2 TO WS-GRAND-NKTG2-MIN
+               END-IF
+               IF NKTG2 > WS-GRAND-NKTG2-MAX
+                   MOVE NKTG2 TO WS-GRAND-NKTG2-MAX
+               END-IF
+           END-IF
+           ADD 1 TO WS-GRAND-COUNT
+           ADD P TO WS-GRAND-P-SUM
+           ADD NKTG1 TO WS-GRAND-NKTG1-SUM
+           ADD NKTG2 TO WS-GRAND-NKTG2-SUM.
+
+       2400-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           MOVE TR-TEST-ID TO WS-LAST-TEST-ID
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM 2410-WRITE-CHECKPOINT
+           END-IF.
+
+       2410-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CK-RECORD
+           MOVE "H" TO CK-RECORD-TYPE
+           MOVE WS-LAST-TEST-ID TO CK-LAST-TEST-ID
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORD-COUNT
+           MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT
+           MOVE WS-LINE-COUNT TO CK-LINE-COUNT
+           WRITE CK-RECORD
+
+           PERFORM VARYING WS-CELL-IDX FROM 1 BY 1
+               UNTIL WS-CELL-IDX > WS-CELL-STATS-COUNT
+               PERFORM 2420-WRITE-CHECKPOINT-CELL
+           END-PERFORM
+
+           IF WS-GRAND-COUNT > 0
+               MOVE SPACES TO CK-RECORD
+               MOVE "G" TO CK-RECORD-TYPE
+               MOVE "TOTAL" TO CK-CELL-NAME
+               MOVE WS-GRAND-COUNT TO CK-STAT-COUNT
+               MOVE WS-GRAND-P-SUM TO CK-P-SUM
+               MOVE WS-GRAND-P-MIN TO CK-P-MIN
+               MOVE WS-GRAND-P-MAX TO CK-P-MAX
+               MOVE WS-GRAND-NKTG1-SUM TO CK-NKTG1-SUM
+               MOVE WS-GRAND-NKTG1-MIN TO CK-NKTG1-MIN
+               MOVE WS-GRAND-NKTG1-MAX TO CK-NKTG1-MAX
+               MOVE WS-GRAND-NKTG2-SUM TO CK-NKTG2-SUM
+               MOVE WS-GRAND-NKTG2-MIN TO CK-NKTG2-MIN
+               MOVE WS-GRAND-NKTG2-MAX TO CK-NKTG2-MAX
+               WRITE CK-RECORD
+           END-IF
+
+           CLOSE CHECKPOINT-FILE.
+
+       2420-WRITE-CHECKPOINT-CELL.
+           MOVE SPACES TO CK-RECORD
+           MOVE "C" TO CK-RECORD-TYPE
+           MOVE WS-CS-TEST-CELL(WS-CELL-IDX) TO CK-CELL-NAME
+           MOVE WS-CS-COUNT(WS-CELL-IDX) TO CK-STAT-COUNT
+           MOVE WS-CS-P-SUM(WS-CELL-IDX) TO CK-P-SUM
+           MOVE WS-CS-P-MIN(WS-CELL-IDX) TO CK-P-MIN
+           MOVE WS-CS-P-MAX(WS-CELL-IDX) TO CK-P-MAX
+           MOVE WS-CS-NKTG1-SUM(WS-CELL-IDX) TO CK-NKTG1-SUM
+           MOVE WS-CS-NKTG1-MIN(WS-CELL-IDX) TO CK-NKTG1-MIN
+           MOVE WS-CS-NKTG1-MAX(WS-CELL-IDX) TO CK-NKTG1-MAX
+           MOVE WS-CS-NKTG2-SUM(WS-CELL-IDX) TO CK-NKTG2-SUM
+           MOVE WS-CS-NKTG2-MIN(WS-CELL-IDX) TO CK-NKTG2-MIN
+           MOVE WS-CS-NKTG2-MAX(WS-CELL-IDX) TO CK-NKTG2-MAX
+           WRITE CK-RECORD.
+
+       2100-READ-TEST-READINGS.
+           READ TEST-READINGS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   IF WS-SKIPPING
+                       MOVE "Y" TO WS-RESTART-LOST-SWITCH
+                   END-IF
+           END-READ.
+
+       9000-TERMINATE.
+           IF WS-RESTART-ANCHOR-LOST
+               DISPLAY "NKTGLAW: FATAL - RESTART ANCHOR TEST-ID "
+                   WS-RESTART-TEST-ID
+               DISPLAY "NKTGLAW: NOT FOUND IN TEST-READINGS, NO "
+                   "RECORDS PROCESSED THIS RUN"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF WS-TR-STATUS = "00" OR WS-TR-STATUS = "10"
+               CLOSE TEST-READINGS
+           END-IF
+           IF WS-RECORDS-PROCESSED > 0
+               PERFORM 2410-WRITE-CHECKPOINT
+           END-IF
+           IF WS-RESTART-FLAG NOT = "Y" OR WS-NEW-RECORDS-THIS-RUN
+               PERFORM 9200-WRITE-REPORT-TRAILERS
+               PERFORM 9100-WRITE-REPORT-FOOTER
+           END-IF
+           CLOSE EXCEPTION-REPORT
+           CLOSE NKTGLAW-REPORT
+           CLOSE AUDIT-TRAIL
+           CLOSE OUT-OF-SPEC
+           CLOSE INTERFACE-EXTRACT.
+
+       9100-WRITE-REPORT-FOOTER.
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE WS-PAGE-COUNT TO FTR-PAGE-COUNT
+           MOVE WS-FOOTER-LINE TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       9200-WRITE-REPORT-TRAILERS.
+           PERFORM VARYING WS-CELL-IDX FROM 1 BY 1
+               UNTIL WS-CELL-IDX > WS-CELL-STATS-COUNT
+               PERFORM 9210-WRITE-CELL-TRAILER
+           END-PERFORM
+           PERFORM 9220-WRITE-GRAND-TRAILER.
+
+       9210-WRITE-CELL-TRAILER.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-LINE-COUNT = 0
+               PERFORM 2250-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE WS-CS-TEST-CELL(WS-CELL-IDX) TO TRL-CELL
+           MOVE WS-CS-COUNT(WS-CELL-IDX) TO TRL-COUNT
+           MOVE WS-TRL-CELL-HDR TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+
+           DIVIDE WS-CS-P-SUM(WS-CELL-IDX) BY WS-CS-COUNT(WS-CELL-IDX)
+               GIVING WS-AVG-P ROUNDED
+           MOVE "P" TO TRL-FIELD-NAME
+           MOVE WS-CS-P-MIN(WS-CELL-IDX) TO TRL-MIN
+           MOVE WS-CS-P-MAX(WS-CELL-IDX) TO TRL-MAX
+           MOVE WS-AVG-P TO TRL-AVG
+           MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+
+           DIVIDE WS-CS-NKTG1-SUM(WS-CELL-IDX)
+               BY WS-CS-COUNT(WS-CELL-IDX) GIVING WS-AVG-NKTG1 ROUNDED
+           MOVE "NKTG1" TO TRL-FIELD-NAME
+           MOVE WS-CS-NKTG1-MIN(WS-CELL-IDX) TO TRL-MIN
+           MOVE WS-CS-NKTG1-MAX(WS-CELL-IDX) TO TRL-MAX
+           MOVE WS-AVG-NKTG1 TO TRL-AVG
+           MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+
+           DIVIDE WS-CS-NKTG2-SUM(WS-CELL-IDX)
+               BY WS-CS-COUNT(WS-CELL-IDX) GIVING WS-AVG-NKTG2 ROUNDED
+           MOVE "NKTG2" TO TRL-FIELD-NAME
+           MOVE WS-CS-NKTG2-MIN(WS-CELL-IDX) TO TRL-MIN
+           MOVE WS-CS-NKTG2-MAX(WS-CELL-IDX) TO TRL-MAX
+           MOVE WS-AVG-NKTG2 TO TRL-AVG
+           MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+
+       9220-WRITE-GRAND-TRAILER.
+           IF WS-GRAND-COUNT > 0
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   OR WS-LINE-COUNT = 0
+                   PERFORM 2250-WRITE-REPORT-HEADERS
+               END-IF
+
+               MOVE SPACES TO RPT-RECORD
+               WRITE RPT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+
+               MOVE "TOTAL" TO TRL-CELL
+               MOVE WS-GRAND-COUNT TO TRL-COUNT
+               MOVE WS-TRL-CELL-HDR TO RPT-RECORD
+               WRITE RPT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+
+               DIVIDE WS-GRAND-P-SUM BY WS-GRAND-COUNT
+                   GIVING WS-AVG-P ROUNDED
+               MOVE "P" TO TRL-FIELD-NAME
+               MOVE WS-GRAND-P-MIN TO TRL-MIN
+               MOVE WS-GRAND-P-MAX TO TRL-MAX
+               MOVE WS-AVG-P TO TRL-AVG
+               MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+
+               DIVIDE WS-GRAND-NKTG1-SUM BY WS-GRAND-COUNT
+                   GIVING WS-AVG-NKTG1 ROUNDED
+               MOVE "NKTG1" TO TRL-FIELD-NAME
+               MOVE WS-GRAND-NKTG1-MIN TO TRL-MIN
+               MOVE WS-GRAND-NKTG1-MAX TO TRL-MAX
+               MOVE WS-AVG-NKTG1 TO TRL-AVG
+               MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+
+               DIVIDE WS-GRAND-NKTG2-SUM BY WS-GRAND-COUNT
+                   GIVING WS-AVG-NKTG2 ROUNDED
+               MOVE "NKTG2" TO TRL-FIELD-NAME
+               MOVE WS-GRAND-NKTG2-MIN TO TRL-MIN
+               MOVE WS-GRAND-NKTG2-MAX TO TRL-MAX
+               MOVE WS-AVG-NKTG2 TO TRL-AVG
+               MOVE WS-TRL-STAT-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
